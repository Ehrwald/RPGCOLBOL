@@ -9,9 +9,10 @@
 
        01 Personnage.
          05 Nom SQL CHAR-VARYING(20).
-         05 Pv PIC 999.
+         05 Pv PIC S999.
          05 Niveau PIC 99.
          05 Xp PIC 99.
+         05 Defense PIC 99.
 
        01 Attaque.
          05 Nom SQL CHAR-VARYING(20).
@@ -19,9 +20,10 @@
 
        01 Ennemi.
          05 Nom PIC X(20).
-         05 Pv PIC 999.
+         05 Pv PIC S999.
          05 Niveau PIC 99.
-         05 XpReward PIC 99.
+         05 XpReward PIC 999.
+         05 Defense PIC 99.
        
        77 Saisi pic 9.
        77 CouleurFondEcran pic 99 value 15.
@@ -29,11 +31,67 @@
        77 SaisiNom pic x(20).
        77 Action pic 9.
       *
-       77 NULLe pic 99999999. 
+       77 NULLe pic 99999999.
        77 Temps pic 9999.
        77 CNXDB STRING.
        77 Trouve pic 9.
 
+      *    ****************************************************************
+      *    Catalogue d'attaques propose au joueur pendant son tour. Alimente
+      *    depuis la table attaque, avec un secours en dur si la table est
+      *    vide ou injoignable.
+      *    ****************************************************************
+       01 CatalogueAttaques.
+         05 AttaqueOption1.
+           10 NomAtt1 PIC X(20) VALUE "coup d epee".
+           10 DegatAtt1 PIC 99 VALUE 50.
+         05 AttaqueOption2.
+           10 NomAtt2 PIC X(20) VALUE "frappe rapide".
+           10 DegatAtt2 PIC 99 VALUE 30.
+         05 AttaqueOption3.
+           10 NomAtt3 PIC X(20) VALUE "coup puissant".
+           10 DegatAtt3 PIC 99 VALUE 70.
+       77 ChoixAttaque pic 9.
+
+      *    Palier d'experience necessaire pour gagner un niveau.
+       77 SeuilXp pic 99 value 50.
+       77 XpTotal pic 999.
+
+      *    Utilise pour lister les personnages sauves en base.
+       77 NomListe pic x(20).
+       77 NiveauListe pic 99.
+       77 PvListe pic 999.
+       77 FinListePersonnages pic 9.
+
+      *    ****************************************************************
+      *    Calcul des degats : base de l'attaque +/- un alea, reduit par la
+      *    defense de la cible. InitiativeJoueur/Ennemi determine qui frappe
+      *    en premier a chaque tour d'attaque.
+      *    ****************************************************************
+       77 AleaTemp pic 9v9(9).
+       77 VarianceDegat pic s99.
+       77 DegatBrut pic s999.
+       77 DegatFinal pic s999.
+       77 BaseDegatEnnemi pic s999.
+       77 InitiativeJoueur pic 99v99.
+       77 InitiativeEnnemi pic 99v99.
+       77 EnGarde pic 9 value 0.
+
+      *    ****************************************************************
+      *    Tentative de fuite : la chance de reussir depend de l'ecart de
+      *    niveau entre le personnage et l'ennemi. Chaque tentative est
+      *    journalisee dans combatlog.
+      *    ****************************************************************
+       77 FuiteReussie pic 9 value 0.
+       77 EcartNiveau pic s99.
+       77 ChanceFuite pic s999.
+       77 JetFuite pic 999.
+
+       01 CombatLog.
+         05 NomPersonnage PIC X(20).
+         05 NomEnnemi PIC X(20).
+         05 Resultat PIC X(10).
+
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
@@ -58,7 +116,7 @@
          10 line 1 col 1 Blank Screen.
 
        01 menu-combat background-color is CouleurFondEcran foreground-color is CouleurCaractere.
-         10 line col 1 Blank Screen.
+         10 line 1 col 1 Blank Screen.
          10 line 3 col 12 pic x(20) from Nom of Personnage.
          10 line 3 col 32 value " en combat contre : ".
          10 line 3 col 52 pic x(20) from Nom of Ennemi.
@@ -74,6 +132,24 @@
          10 line 9 col 5 value "- 2 - Defendre ............................................ :".
          10 line 10 col 5 value "- 3 - Fuire .............................................. :".
 
+       01 menu-attaque background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 Blank Screen.
+         10 line 3 col 25 value " Choisissez votre attaque ".
+         10 line 5 col 69 value " Option :".
+         10 line 5 col 79 pic 9 from ChoixAttaque.
+         10 line 8 col 5 value "- 1 - ".
+         10 line 8 col 11 pic x(20) from NomAtt1.
+         10 line 8 col 33 value " Degats : ".
+         10 line 8 col 44 pic 99 from DegatAtt1.
+         10 line 9 col 5 value "- 2 - ".
+         10 line 9 col 11 pic x(20) from NomAtt2.
+         10 line 9 col 33 value " Degats : ".
+         10 line 9 col 44 pic 99 from DegatAtt2.
+         10 line 10 col 5 value "- 3 - ".
+         10 line 10 col 11 pic x(20) from NomAtt3.
+         10 line 10 col 33 value " Degats : ".
+         10 line 10 col 44 pic 99 from DegatAtt3.
+
 
 
 
@@ -89,7 +165,7 @@
       **********************************
       ******Description de Menu*********
       **********************************
-           Menu.
+       Menu-Programme.
            perform Menu-init.
            perform Menu-Trt Until Saisi = 0.
            perform Menu-Fin.
@@ -97,15 +173,9 @@
       *    accept DateSysteme from date.
 
            Move 9 to Saisi.
-           Move 0 to Temps.
-
-      ****** On initialise un Ennemi *******
-
-           Move "Demon" to Nom of Ennemi.
-           Move 150 to Pv of Ennemi.
-           Move 1 to Niveau of Ennemi.
-           Move 50 to XpReward of Ennemi.
-      *TODO : Générer des ennemis différents et automatiquement. **********
+           accept Temps from time.
+      *    Temps sert de graine pour les jets de degat et d'initiative.
+           compute AleaTemp = function random(Temps).
 
       *    **************************
       * Connexion à la base de données *
@@ -124,8 +194,6 @@
              SET AUTOCOMMIT ON
            end-exec.
 
-      *TODO : Prévoir la déconnexion de la base de donnée à la fin. **************
-
 
       *    ****************************
       ***** Le menu du jeu principal *****
@@ -138,12 +206,43 @@
            evaluate Saisi
                when 1
                    perform CreerSonPersonnage
+                   perform VerifierConnexion
                when 2
                    perform RecupererSonPersonnage
                when 3
                    perform LancerLeJeu
            end-evaluate.
+
+      *    ****************************************************************
+      *    Si la derniere requete sur personnage a signale la connexion
+      *    perdue (sqlcode negatif), on tente une seule reconnexion avant
+      *    d'abandonner pour ce tour de menu.
+      *    ****************************************************************
+
+       VerifierConnexion.
+           if (sqlcode < 0) then
+               perform ReconnecterBDD
+               if (sqlcode not = 0) then
+                   DISPLAY menu-clean
+                   DISPLAY "Connexion a la base de donnees perdue, veuillez reessayer"
+                   ACCEPT NULLe
+               end-if
+           end-if.
+
+       ReconnecterBDD.
+           exec sql
+               Connect using :CNXDB
+           end-exec.
+           if (sqlcode = 0) then
+               exec sql
+                 SET AUTOCOMMIT ON
+               end-exec
+           end-if.
+
        Menu-Fin.
+           exec sql
+               Disconnect
+           end-exec.
            stop run.
 
       *    *******************************************************
@@ -157,6 +256,7 @@
            MOVE 0 to Xp of Personnage.
            Move 1 to Niveau of Personnage.
            Move 100 to PV of Personnage.
+           Move 10 to Defense of Personnage.
 
        CreerSonPersonnage-trt.
            DISPLAY menu-clean.
@@ -175,12 +275,14 @@
                   ([Nom]
                   ,[Pv]
                   ,[Niveau]
-                  ,[Xp])
+                  ,[Xp]
+                  ,[Defense])
             VALUES
                   (:Personnage.Nom
                   ,:Personnage.Pv
                   ,:Personnage.Niveau
-                  ,:Personnage.Xp)
+                  ,:Personnage.Xp
+                  ,:Personnage.Defense)
            end-exec
 
            continue.
@@ -199,47 +301,118 @@
 
            perform RecupererSonPersonnage-fin.
        RecupererSonPersonnage-init.
+           Move 0 to Trouve.
        RecupererSonPersonnage-trt.
 
            DISPLAY menu-clean.
+           perform AfficherPersonnagesDisponibles.
            DISPLAY "Indiquer le nom de votre personnage".
            ACCEPT SaisiNom.
 
       *    * On récupère le personnage en fonction du nom que l'utilisateur indique.
-      *    TODO : afficher les personnages disponibles en BDD
            exec sql
                select * into :Personnage
                from personnage
                where Nom =:SaisiNom
            end-exec.
 
+      *    Une connexion perdue mid-recherche (sqlcode negatif) n'est pas un
+      *    simple "personnage introuvable" : on tente la reconnexion tout de
+      *    suite, et si elle echoue on sort de la boucle au lieu de reprompter
+      *    indefiniment pour un nom.
+           if (sqlcode < 0) then
 
-           if (sqlcode <> 0 and sqlcode <> 1) then
+               perform VerifierConnexion
 
-               DISPLAY menu-clean
-               DISPLAY "Le personnage n'a pu etre trouver, veulliez ressayer"
-               ACCEPT SaisiNom
+               if (sqlcode < 0) then
+                   Move 1 to Trouve
+               end-if
 
-           end-if.
+           else
 
-           if (sqlcode = 0) then
+               if (sqlcode <> 0 and sqlcode <> 1) then
+
+                   DISPLAY menu-clean
+                   DISPLAY "Le personnage n'a pu etre trouver, veulliez ressayer"
+                   ACCEPT SaisiNom
+
+               end-if
+
+               if (sqlcode = 0) then
+
+                   Move 1 to Trouve
 
-               Move 1 to Trouve
+               end-if
 
            end-if.
 
        RecupererSonPersonnage-fin.
 
+      *    ****************************************************************
+      *    Liste les personnages deja sauves en base avant de demander un nom,
+      *    pour eviter de saisir un nom a l'aveugle.
+      *    ****************************************************************
+
+       AfficherPersonnagesDisponibles.
+           DISPLAY "Personnages disponibles :".
+           exec sql
+               declare CurPersonnages cursor for
+               select Nom, Niveau, Pv from personnage
+           end-exec.
+           exec sql
+               open CurPersonnages
+           end-exec.
+           if (sqlcode = 0) then
+               Move 0 to FinListePersonnages
+               perform until FinListePersonnages = 1
+                   exec sql
+                       fetch CurPersonnages into :NomListe, :NiveauListe, :PvListe
+                   end-exec
+                   if (sqlcode not = 0) then
+                       Move 1 to FinListePersonnages
+                   else
+                       DISPLAY "  " NomListe " - Niveau " NiveauListe " - Pv " PvListe
+                   end-if
+               end-perform
+               exec sql
+                   close CurPersonnages
+               end-exec
+           end-if.
+
       *    ***************************
       *    Lancer le jeu / Combat ****
       *    ***************************
 
        LancerLeJeu.
            perform LancerLeJeu-init.
-           perform LancerLeJeu-trt Until Pv of Personnage is <= 0 and Pv of Ennemi is <= 0 or Action is = 3.
+           perform LancerLeJeu-trt Until Pv of Personnage is <= 0 or Pv of Ennemi is <= 0 or FuiteReussie = 1.
            perform LancerLeJeu-fin.
        LancerLeJeu-init.
            Move 9 to Action.
+           Move 0 to FuiteReussie.
+           perform ChoisirEnnemi.
+
+      *    **************************************************************************
+      *    On choisit en base un ennemi adapte au niveau du personnage. A defaut
+      *    de correspondance en base on retombe sur un ennemi de secours.
+      *    **************************************************************************
+
+       ChoisirEnnemi.
+           exec sql
+               select top 1 Nom, Pv, Niveau, XpReward, Defense
+               into :Ennemi.Nom, :Ennemi.Pv, :Ennemi.Niveau, :Ennemi.XpReward,
+                    :Ennemi.Defense
+               from ennemi
+               where Niveau <= :Personnage.Niveau
+               order by Niveau desc
+           end-exec.
+           if (sqlcode not = 0) then
+               Move "Demon" to Nom of Ennemi
+               Move 150 to Pv of Ennemi
+               Move 1 to Niveau of Ennemi
+               Move 50 to XpReward of Ennemi
+               Move 8 to Defense of Ennemi
+           end-if.
 
       *    *****************************************************************************************
       *    Tant que l'un des adversaires est en vie et que le joueur n'a pas fui le combat continu
@@ -250,6 +423,7 @@
            display menu-combat.
            Move 0 to Action.
            accept Action line 7 col 80.
+           Move 0 to EnGarde.
            evaluate Action
                when 1
                    perform attaquer
@@ -258,6 +432,9 @@
                when 3
                    perform fuire
            end-evaluate.
+      *    On sauvegarde a chaque tour pour ne pas perdre la partie en cours
+      *    si la session est interrompue en plein combat.
+           perform SauvegarderPersonnage.
 
       *    ********************************************************
       *    *Les différentes possibilités à la sortie de la boucle
@@ -266,19 +443,55 @@
        LancerLeJeu-fin.
 
            DISPLAY menu-clean.
-           if (Action = 3) then
+           if (FuiteReussie = 1) then
                DISPLAY "Vous avez fuie, appuyer sur entrer pour retourner au menu"
                ACCEPT NULLe
            end-if.
            if (Pv of Ennemi <= 0) then
                DISPLAY "Vous avez gagnez, appuyer sur entrer pour retourner au menu"
                ACCEPT NULLe
+               perform CrediterExperience
            end-if.
            if (Pv of Personnage <= 0) then
                DISPLAY "Vous etes KO, appuyer sur entrer pour retourner au menu"
                ACCEPT NULLe
+      *    Un personnage KO se reveille a pleine vie plutot que de garder
+      *    un Pv negatif en base, ce qui rendrait la sauvegarde injouable
+      *    (LancerLeJeu-trt ne boucle jamais si Pv est deja <= 0).
+               Move 100 to Pv of Personnage
            end-if.
-           
+           perform SauvegarderPersonnage.
+
+      *    ****************************************************************
+      *    On credite l'Xp de l'ennemi vaincu, on fait monter le niveau
+      *    tant que le palier est atteint ; SauvegarderPersonnage se charge
+      *    ensuite de pousser le resultat en base.
+      *    ****************************************************************
+
+       CrediterExperience.
+           compute XpTotal = Xp of Personnage + XpReward of Ennemi.
+           perform until XpTotal < SeuilXp
+               subtract SeuilXp from XpTotal
+               add 1 to Niveau of Personnage
+           end-perform.
+           move XpTotal to Xp of Personnage.
+
+      *    ****************************************************************
+      *    Pousse l'etat courant du personnage (Pv/Niveau/Xp/Defense) vers
+      *    la ligne qui a ete chargee par RecupererSonPersonnage ou creee
+      *    par EnregistreLePersonnage.
+      *    ****************************************************************
+
+       SauvegarderPersonnage.
+           exec sql
+               update personnage
+               set Pv = :Personnage.Pv,
+                   Niveau = :Personnage.Niveau,
+                   Xp = :Personnage.Xp,
+                   Defense = :Personnage.Defense
+               where Nom = :Personnage.Nom
+           end-exec.
+           perform VerifierConnexion.
 
        attaquer.
            perform attaquer-init.
@@ -286,50 +499,176 @@
            perform attaquer-fin.
 
       *    ****************************************************************************
-      *    * table sql étant vie on initialise une attaques
-      *    * TODO : récupérer en fichier en dure pour alimenter la base de données 
+      *    * Le catalogue d'attaques est alimente depuis la table attaque, puis le
+      *    * joueur choisit celle qu'il utilise ce tour-ci.
       *    * **************************************************************************
 
        attaquer-init.
-           Move "coup d epee" to Nom of Attaque.
-           Move 50 to Degat of Attaque.
+           perform ChargerCatalogueAttaques.
+           display menu-attaque.
+           Move 0 to ChoixAttaque.
+           accept ChoixAttaque line 5 col 79.
+           evaluate ChoixAttaque
+               when 2
+                   Move NomAtt2 to Nom of Attaque
+                   Move DegatAtt2 to Degat of Attaque
+               when 3
+                   Move NomAtt3 to Nom of Attaque
+                   Move DegatAtt3 to Degat of Attaque
+               when other
+                   Move NomAtt1 to Nom of Attaque
+                   Move DegatAtt1 to Degat of Attaque
+           end-evaluate.
+
+       ChargerCatalogueAttaques.
+           exec sql
+               declare CurAttaques cursor for
+               select top 3 Nom, Degat from attaque order by Degat
+           end-exec.
+           exec sql
+               open CurAttaques
+           end-exec.
+           if (sqlcode = 0) then
+               exec sql
+                   fetch CurAttaques into :NomAtt1, :DegatAtt1
+               end-exec
+               exec sql
+                   fetch CurAttaques into :NomAtt2, :DegatAtt2
+               end-exec
+               exec sql
+                   fetch CurAttaques into :NomAtt3, :DegatAtt3
+               end-exec
+               exec sql
+                   close CurAttaques
+               end-exec
+           end-if.
 
 
       *    ******************************************************************************************************************
-      *    * Applique les dégâts du joueur sur l'ennemi puis de l'ennemi sur le joueur
-      *    * TODO : Montrer les dégâts infligés par chacun, prévoir de l'initiative pour déterminer qui attaque le premier
+      *    * Applique les dégâts du joueur sur l'ennemi puis de l'ennemi sur le joueur,
+      *    * dans l'ordre decide par l'initiative du tour.
       *    ******************************************************************************************************************
 
        attaquer-trt.
-
-      *    TODO : Random des degat + degat de base.
-
-           subtract Degat of Attaque from Pv of Ennemi.
-           
-           subtract Degat of Attaque from Pv of Personnage.
+           perform DeterminerInitiative.
+           if (InitiativeJoueur >= InitiativeEnnemi) then
+               perform JoueurAttaque
+               if (Pv of Ennemi > 0) then
+                   perform EnnemiAttaque
+               end-if
+           else
+               perform EnnemiAttaque
+               if (Pv of Personnage > 0) then
+                   perform JoueurAttaque
+               end-if
+           end-if.
        attaquer-fin.
 
+      *    ****************************************************************
+      *    Initiative : niveau du combattant + un alea, celui qui a le plus
+      *    haut score frappe en premier et peut empecher la riposte si son
+      *    adversaire tombe a 0 Pv avant d'avoir pu jouer.
+      *    ****************************************************************
+
+       DeterminerInitiative.
+           compute AleaTemp = function random.
+           compute InitiativeJoueur = Niveau of Personnage + (AleaTemp * 10).
+           compute AleaTemp = function random.
+           compute InitiativeEnnemi = Niveau of Ennemi + (AleaTemp * 10).
+
+      *    ****************************************************************
+      *    Degats = base de l'attaque +/- un alea, reduits par la defense de
+      *    la cible, avec un minimum de 1 pour toujours faire un effet.
+      *    ****************************************************************
+
+       JoueurAttaque.
+           compute AleaTemp = function random.
+           compute VarianceDegat rounded = (AleaTemp * 11) - 5.
+           compute DegatBrut = Degat of Attaque + VarianceDegat.
+           compute DegatFinal = DegatBrut - Defense of Ennemi.
+           if (DegatFinal < 1) then
+               Move 1 to DegatFinal
+           end-if.
+           subtract DegatFinal from Pv of Ennemi.
+
+       EnnemiAttaque.
+           compute BaseDegatEnnemi = 10 + (Niveau of Ennemi * 5).
+           compute AleaTemp = function random.
+           compute VarianceDegat rounded = (AleaTemp * 11) - 5.
+           compute DegatBrut = BaseDegatEnnemi + VarianceDegat.
+           compute DegatFinal = DegatBrut - Defense of Personnage.
+           if (EnGarde = 1) then
+               divide DegatFinal by 2 giving DegatFinal
+               Move 0 to EnGarde
+           end-if.
+           if (DegatFinal < 1) then
+               Move 1 to DegatFinal
+           end-if.
+           subtract DegatFinal from Pv of Personnage.
+
        defendre.
            perform defendre-init.
            perform defendre-trt.
-      *    Reduire les degats inflige
            perform defendre-fin.
 
        defendre-init.
+      *    On se met en garde pour ce tour : la prochaine attaque de
+      *    l'ennemi sera reduite dans EnnemiAttaque.
+           Move 1 to EnGarde.
        defendre-trt.
+           perform EnnemiAttaque.
        defendre-fin.
 
        fuire.
            perform fuire-init.
            perform fuire-trt.
-      *    Random la chance de fuire 
            perform fuire-fin.
 
        fuire-init.
+           Move Nom of Personnage to NomPersonnage of CombatLog.
+           Move Nom of Ennemi to NomEnnemi of CombatLog.
+
+      *    ****************************************************************
+      *    La chance de fuir augmente avec l'ecart de niveau en faveur du
+      *    personnage, avec un plancher et un plafond pour garder un enjeu.
+      *    ****************************************************************
 
        fuire-trt.
+           compute EcartNiveau = Niveau of Personnage - Niveau of Ennemi.
+           compute ChanceFuite = 50 + (EcartNiveau * 10).
+           if (ChanceFuite < 5) then
+               Move 5 to ChanceFuite
+           end-if.
+           if (ChanceFuite > 95) then
+               Move 95 to ChanceFuite
+           end-if.
+           compute AleaTemp = function random.
+           compute JetFuite = AleaTemp * 100.
+           if (JetFuite < ChanceFuite) then
+               Move 1 to FuiteReussie
+               Move "REUSSITE" to Resultat of CombatLog
+           else
+               Move 0 to FuiteReussie
+               Move "ECHEC" to Resultat of CombatLog
+      *        La fuite a echoue, l'ennemi profite du tour perdu.
+               perform EnnemiAttaque
+           end-if.
 
        fuire-fin.
+           perform EnregistrerCombatLog.
+
+      *    ****************************************************************
+      *    Journalise chaque tentative de fuite, reussie ou non.
+      *    ****************************************************************
+
+       EnregistrerCombatLog.
+           exec sql
+               insert into combatlog
+                   (Personnage, Ennemi, Resultat, DateHeure)
+               values
+                   (:CombatLog.NomPersonnage, :CombatLog.NomEnnemi,
+                    :CombatLog.Resultat, getdate())
+           end-exec.
 
 
 
