@@ -0,0 +1,94 @@
+       program-id. RPGReport as "RPG.RPGReport".
+
+       Author. Franck H.
+
+       data division.
+
+       working-storage section.
+
+       01 LignePersonnage.
+         05 Nom PIC X(20).
+         05 Niveau PIC 99.
+         05 Xp PIC 99.
+         05 Pv PIC 999.
+
+       77 CNXDB STRING.
+       77 FinListe pic 9.
+       77 Rang pic 999.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       procedure division.
+
+      **********************************
+      ***** Classement des personnages *
+      **********************************
+       RPGReport-Programme.
+           perform RPGReport-init.
+           perform RPGReport-trt.
+           perform RPGReport-fin.
+
+       RPGReport-init.
+           MOVE
+             "Trusted_Connection=yes;Database=RPGBDD;server=LAPTOP-9TTM3P87\SQLEXPRESS;factory=System.data.Sqlclient;"
+             to CNXDB.
+           exec sql
+               Connect using :CNXDB
+           end-exec.
+           if (sqlcode not equal 0) then
+               DISPLAY "Connexion a la base de donnees impossible"
+               stop run
+           end-if.
+
+      *    ****************************************************************
+      *    Classement par Niveau decroissant puis Xp decroissant, comme un
+      *    tableau des scores de fin de session.
+      *    ****************************************************************
+
+       RPGReport-trt.
+           DISPLAY " Classement des personnages ".
+           DISPLAY "Rang  Nom                   Niveau  Xp  Pv".
+           exec sql
+               declare CurClassement cursor for
+               select Nom, Niveau, Xp, Pv
+               from personnage
+               order by Niveau desc, Xp desc
+           end-exec.
+           exec sql
+               open CurClassement
+           end-exec.
+           if (sqlcode = 0) then
+               Move 0 to Rang
+               Move 0 to FinListe
+               perform until FinListe = 1
+                   exec sql
+                       fetch CurClassement into :LignePersonnage.Nom,
+                             :LignePersonnage.Niveau, :LignePersonnage.Xp,
+                             :LignePersonnage.Pv
+                   end-exec
+                   if (sqlcode not = 0) then
+                       Move 1 to FinListe
+                   else
+                       add 1 to Rang
+                       DISPLAY Rang " - " Nom of LignePersonnage
+                           "  Niveau " Niveau of LignePersonnage
+                           "  Xp " Xp of LignePersonnage
+                           "  Pv " Pv of LignePersonnage
+                   end-if
+               end-perform
+               exec sql
+                   close CurClassement
+               end-exec
+           else
+               DISPLAY "Aucun personnage trouve en base"
+           end-if.
+
+       RPGReport-fin.
+           exec sql
+               Disconnect
+           end-exec.
+           stop run.
+
+       end program RPGReport.
